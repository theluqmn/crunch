@@ -15,6 +15,26 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS EMPLOYEE-IC
                FILE STATUS IS FS-EMPLOYEE.
+           SELECT DEPARTMENT-FILE ASSIGN TO "department"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS DEPARTMENT-ID
+               FILE STATUS IS FS-DEPARTMENT.
+           SELECT AUDIT-FILE ASSIGN TO "audit"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+           SELECT SALARY-HISTORY-FILE ASSIGN TO "salhist"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALHIST.
+           SELECT CONTROL-FILE ASSIGN TO "batchin"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL.
+           SELECT POSITION-EXPORT-FILE ASSIGN TO "position.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-POSITION-EXPORT.
+           SELECT EMPLOYEE-EXPORT-FILE ASSIGN TO "employee.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMPLOYEE-EXPORT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,24 +43,82 @@
            05 POSITION-ID          PIC X(10).
            05 POSITION-NAME        PIC X(20).
            05 POSITION-SALARY      PIC 9(10).
+           05 POSITION-DEPARTMENT  PIC X(10).
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
            05 EMPLOYEE-IC          PIC X(16).
            05 EMPLOYEE-NAME        PIC X(32).
            05 EMPLOYEE-POSITION    PIC X(10).
+           05 EMPLOYEE-STATUS      PIC X(01).
+               88 EMPLOYEE-ACTIVE      VALUE "A".
+               88 EMPLOYEE-TERMINATED  VALUE "T".
+           05 EMPLOYEE-TERM-DATE   PIC X(10).
+       FD DEPARTMENT-FILE.
+       01 DEPARTMENT-RECORD.
+           05 DEPARTMENT-ID            PIC X(10).
+           05 DEPARTMENT-NAME          PIC X(20).
+           05 DEPARTMENT-MANAGER-IC    PIC X(16).
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP      PIC X(21).
+           05 AUDIT-FILE-NAME      PIC X(10).
+           05 AUDIT-KEY            PIC X(16).
+           05 AUDIT-ACTION         PIC X(10).
+           05 AUDIT-FIELD          PIC X(20).
+           05 AUDIT-OLD-VALUE      PIC X(32).
+           05 AUDIT-NEW-VALUE      PIC X(32).
+       FD SALARY-HISTORY-FILE.
+       01 SALARY-HISTORY-RECORD.
+           05 SALHIST-POSITION-ID      PIC X(10).
+           05 SALHIST-OLD-SALARY       PIC 9(10).
+           05 SALHIST-NEW-SALARY       PIC 9(10).
+           05 SALHIST-EFFECTIVE-DATE   PIC X(10).
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD           PIC X(80).
+       FD POSITION-EXPORT-FILE.
+       01 POSITION-EXPORT-RECORD   PIC X(60).
+       FD EMPLOYEE-EXPORT-FILE.
+       01 EMPLOYEE-EXPORT-RECORD   PIC X(80).
        WORKING-STORAGE SECTION.
       *logic variables
        01 COUNTER                  PIC 9(5).
        01 CLI-INPUT                PIC X(32).
+       01 REF-COUNT                PIC 9(5).
+       01 FILLED-COUNT             PIC 9(5).
+       01 UNFILLED-COUNT           PIC 9(5).
+       01 TOTAL-SALARY-COST        PIC 9(15).
+       01 INCLUDE-TERMINATED       PIC X(01).
       *file status variables
        01 FS-POSITION              PIC XX.
        01 FS-EMPLOYEE              PIC XX.
+       01 FS-DEPARTMENT            PIC XX.
+       01 FS-AUDIT                 PIC XX.
+       01 FS-SALHIST                PIC XX.
+       01 FS-CONTROL                PIC XX.
+       01 FS-POSITION-EXPORT        PIC XX.
+       01 FS-EMPLOYEE-EXPORT        PIC XX.
       *temporary str variables
        01 TEMPSTR-A                PIC X(16).
        01 TEMPSTR-B                PIC X(16).
       *temporary num variables
        01 TEMPNUM-A                PIC X(16).
        01 TEMPNUM-B                PIC X(16).
+      *validation variables
+       01 SALARY-CHECK             PIC X(10).
+       01 SALARY-NUM               PIC 9(10).
+       01 VALID-FLAG               PIC X(01).
+           88 INPUT-VALID              VALUE "Y".
+           88 INPUT-INVALID            VALUE "N".
+      *date/time helpers
+       01 TODAY-DATE                PIC X(21).
+       01 TODAY-YMD                 PIC X(10).
+      *batch transaction card fields
+       01 BATCH-COMMAND             PIC X(10).
+       01 BATCH-F1                  PIC X(20).
+       01 BATCH-F2                  PIC X(20).
+       01 BATCH-F3                  PIC X(20).
+       01 BATCH-F4                  PIC X(20).
+       01 BATCH-F5                  PIC X(20).
 
        PROCEDURE DIVISION.
        DISPLAY "CRUNCH - human resource management done right".
@@ -69,6 +147,12 @@
                PERFORM POSITION-EDIT
            ELSE IF CLI-INPUT = "pos delete" THEN
                PERFORM POSITION-DELETE
+           ELSE IF CLI-INPUT = "pos find" THEN
+               PERFORM POSITION-FIND
+           ELSE IF CLI-INPUT = "pos export" THEN
+               PERFORM POSITION-EXPORT
+           ELSE IF CLI-INPUT = "pos salhist" THEN
+               PERFORM SALARY-HISTORY-LIST
       *    employee
            ELSE IF CLI-INPUT = "emp" THEN
                PERFORM PROCEDURE-EMPLOYEE
@@ -76,6 +160,34 @@
                PERFORM EMPLOYEE-ADD
            ELSE IF CLI-INPUT = "emp list" THEN
                PERFORM EMPLOYEE-LIST
+           ELSE IF CLI-INPUT = "emp list all" THEN
+               PERFORM EMPLOYEE-LIST-ALL
+           ELSE IF CLI-INPUT = "emp find" THEN
+               PERFORM EMPLOYEE-FIND
+           ELSE IF CLI-INPUT = "emp terminate" THEN
+               PERFORM EMPLOYEE-TERMINATE
+           ELSE IF CLI-INPUT = "emp export" THEN
+               PERFORM EMPLOYEE-EXPORT
+      *    department
+           ELSE IF CLI-INPUT = "dept" THEN
+               PERFORM PROCEDURE-DEPARTMENT
+           ELSE IF CLI-INPUT = "dept add" THEN
+               PERFORM DEPARTMENT-ADD
+           ELSE IF CLI-INPUT = "dept list" THEN
+               PERFORM DEPARTMENT-LIST
+           ELSE IF CLI-INPUT = "dept edit" THEN
+               PERFORM DEPARTMENT-EDIT
+           ELSE IF CLI-INPUT = "dept delete" THEN
+               PERFORM DEPARTMENT-DELETE
+           ELSE IF CLI-INPUT = "dept headcount" THEN
+               PERFORM DEPARTMENT-HEADCOUNT
+      *    payroll / audit / batch
+           ELSE IF CLI-INPUT = "payroll" THEN
+               PERFORM PAYROLL-REGISTER
+           ELSE IF CLI-INPUT = "audit" THEN
+               PERFORM AUDIT-LIST
+           ELSE IF CLI-INPUT = "batch" THEN
+               PERFORM PROCEDURE-BATCH
            ELSE
                DISPLAY "unknown command entered"
            END-IF.
@@ -86,11 +198,23 @@
 
            OPEN OUTPUT POSITION-FILE.
            CLOSE POSITION-FILE.
-           DISPLAY "(1/2) position file created".
-           
+           DISPLAY "(1/5) position file created".
+
            OPEN OUTPUT EMPLOYEE-FILE.
            CLOSE EMPLOYEE-FILE.
-           DISPLAY "(2/2) employee file created"
+           DISPLAY "(2/5) employee file created".
+
+           OPEN OUTPUT DEPARTMENT-FILE.
+           CLOSE DEPARTMENT-FILE.
+           DISPLAY "(3/5) department file created".
+
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY "(4/5) audit file created".
+
+           OPEN OUTPUT SALARY-HISTORY-FILE.
+           CLOSE SALARY-HISTORY-FILE.
+           DISPLAY "(5/5) salary history file created"
 
            DISPLAY "setup complete".
        PROCEDURE-HELP.
@@ -101,6 +225,10 @@
            DISPLAY "available commands:".
            DISPLAY "[pos]              overview of company positions".
            DISPLAY "[emp]              overview of complay employeees".
+           DISPLAY "[dept]             overview of company departments".
+           DISPLAY "[payroll]          run the payroll register report".
+           DISPLAY "[audit]            list the audit trail".
+           DISPLAY "[batch]            run cards from 'batchin'".
            DISPLAY "-".
            DISPLAY "[setup]            setup crunch (first-time only)".
            DISPLAY "[exit]             exit crunch".
@@ -112,39 +240,77 @@
            DISPLAY "[pos add]          add a new position".
            DISPLAY "[pos edit]         edit a position".
            DISPLAY "[pos delete]       delete a position".
+           DISPLAY "[pos find]         find a position by id".
+           DISPLAY "[pos export]       export positions to csv".
+           DISPLAY "[pos salhist]      list salary history".
 
            POSITION-ADD.
            DISPLAY "---------------------------------------------".
            DISPLAY "ADD A NEW POSITION".
            DISPLAY " ".
-           DISPLAY "(1/3) id:          " WITH NO ADVANCING.
+           DISPLAY "(1/4) id:          " WITH NO ADVANCING.
            ACCEPT POSITION-ID.
-           DISPLAY "(2/3) name:        " WITH NO ADVANCING.
+           DISPLAY "(2/4) name:        " WITH NO ADVANCING.
            ACCEPT POSITION-NAME.
-           DISPLAY "(3/3) base salary: " WITH NO ADVANCING.
-           ACCEPT POSITION-SALARY.
+           DISPLAY "(3/4) department:  " WITH NO ADVANCING.
+           ACCEPT POSITION-DEPARTMENT.
+           SET INPUT-INVALID TO TRUE.
+           PERFORM PROMPT-POSITION-SALARY UNTIL INPUT-VALID.
+           MOVE SALARY-NUM TO POSITION-SALARY.
 
-           OPEN I-O POSITION-FILE.
-           WRITE POSITION-RECORD.
-           CLOSE POSITION-FILE.
+           PERFORM POSITION-ADD-COMMIT.
 
-           DISPLAY " ".
-           DISPLAY "position added successfully.".
+           PROMPT-POSITION-SALARY.
+           DISPLAY "(4/4) base salary: " WITH NO ADVANCING.
+           ACCEPT SALARY-CHECK.
+           PERFORM VALIDATE-SALARY.
+           IF INPUT-INVALID THEN
+               DISPLAY "invalid salary - enter a positive number".
+
+      *    assumes POSITION-ID, POSITION-NAME, POSITION-DEPARTMENT and
+      *    POSITION-SALARY have already been accepted and validated.
+           POSITION-ADD-COMMIT.
+           OPEN INPUT DEPARTMENT-FILE.
+           MOVE POSITION-DEPARTMENT TO DEPARTMENT-ID.
+           READ DEPARTMENT-FILE KEY IS DEPARTMENT-ID
+               INVALID KEY
+                   DISPLAY "invalid department id"
+               NOT INVALID KEY
+                   OPEN I-O POSITION-FILE
+                   WRITE POSITION-RECORD
+                   IF FS-POSITION = "00" THEN
+                       MOVE "POSITION" TO AUDIT-FILE-NAME
+                       MOVE POSITION-ID TO AUDIT-KEY
+                       MOVE "WRITE" TO AUDIT-ACTION
+                       MOVE "ALL" TO AUDIT-FIELD
+                       MOVE SPACES TO AUDIT-OLD-VALUE
+                       MOVE POSITION-NAME TO AUDIT-NEW-VALUE
+                       PERFORM AUDIT-WRITE
+                       DISPLAY " "
+                       DISPLAY "position added successfully."
+                   ELSE
+                       DISPLAY "position add failed - id already in use"
+                   END-IF
+                   CLOSE POSITION-FILE
+           END-READ.
+           CLOSE DEPARTMENT-FILE.
 
            POSITION-LIST.
            DISPLAY "---------------------------------------------".
            DISPLAY "LIST ALL POSITIONS".
            DISPLAY " ".
 
-           DISPLAY 
+           DISPLAY
            "NUM   | "
            "ID         | "
            "NAME                 | "
+           "DEPARTMENT | "
            "SALARY".
            DISPLAY
            "------|"
            "------------|"
            "----------------------|"
+           "------------|"
            "------------"
            MOVE 0 TO COUNTER.
            OPEN INPUT POSITION-FILE
@@ -157,6 +323,7 @@
                    COUNTER " | "
                    POSITION-ID " | "
                    POSITION-NAME " | "
+                   POSITION-DEPARTMENT " | "
                    POSITION-SALARY
                END-READ
            END-PERFORM
@@ -164,6 +331,26 @@
            DISPLAY " ".
            DISPLAY "total: " COUNTER.
 
+           POSITION-FIND.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "FIND A POSITION".
+           DISPLAY " ".
+           DISPLAY "id:                " WITH NO ADVANCING.
+           ACCEPT POSITION-ID.
+
+           OPEN INPUT POSITION-FILE
+           READ POSITION-FILE KEY IS POSITION-ID
+               INVALID KEY
+                   DISPLAY "position not found"
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "id:         " POSITION-ID
+                   DISPLAY "name:       " POSITION-NAME
+                   DISPLAY "department: " POSITION-DEPARTMENT
+                   DISPLAY "salary:     " POSITION-SALARY
+           END-READ
+           CLOSE POSITION-FILE.
+
            POSITION-EDIT.
            DISPLAY "---------------------------------------------".
            DISPLAY "EDIT A POSITION".
@@ -177,34 +364,109 @@
            ACCEPT POSITION-ID.
            DISPLAY "(2/3) property:    " WITH NO ADVANCING.
            ACCEPT TEMPSTR-A.
-           DISPLAY "(3/3) new value:   " WITH NO ADVANCING.
-           ACCEPT TEMPSTR-B.
 
            IF TEMPSTR-A = "name" THEN
-               OPEN I-O POSITION-FILE
-               READ POSITION-FILE KEY IS POSITION-ID
-                   INVALID KEY
-                       DISPLAY "invalid position id"
-                   NOT INVALID KEY
+               DISPLAY "(3/3) new value:   " WITH NO ADVANCING
+               ACCEPT TEMPSTR-B
+               PERFORM POSITION-EDIT-COMMIT
+           ELSE IF TEMPSTR-A = "salary" THEN
+               SET INPUT-INVALID TO TRUE
+               PERFORM PROMPT-POSITION-EDIT-SALARY UNTIL INPUT-VALID
+               PERFORM POSITION-EDIT-COMMIT
+           ELSE
+               DISPLAY "invalid property name"
+           END-IF.
+
+           PROMPT-POSITION-EDIT-SALARY.
+           DISPLAY "(3/3) new value:   " WITH NO ADVANCING.
+           ACCEPT SALARY-CHECK.
+           PERFORM VALIDATE-SALARY.
+           IF INPUT-INVALID THEN
+               DISPLAY "invalid salary - enter a positive numeric value"
+           ELSE
+               MOVE SALARY-CHECK TO TEMPSTR-B.
+
+      *    assumes POSITION-ID, TEMPSTR-A (property) and TEMPSTR-B
+      *    (new value) have already been accepted and validated.
+           POSITION-EDIT-COMMIT.
+           OPEN I-O POSITION-FILE
+           READ POSITION-FILE KEY IS POSITION-ID
+               INVALID KEY
+                   DISPLAY "invalid position id"
+               NOT INVALID KEY
+                   IF TEMPSTR-A = "name" THEN
+                       MOVE "NAME" TO AUDIT-FIELD
+                       MOVE POSITION-NAME TO AUDIT-OLD-VALUE
                        MOVE TEMPSTR-B TO POSITION-NAME
                        REWRITE POSITION-RECORD
-                       DISPLAY "position name updated"
-               END-READ
-               CLOSE POSITION-FILE
-           ELSE IF TEMPSTR-A = "salary" THEN
-               OPEN I-O POSITION-FILE
-               READ POSITION-FILE KEY IS POSITION-ID
-                   INVALID KEY
-                       DISPLAY "invalid position id"
-                   NOT INVALID KEY
+                       IF FS-POSITION = "00" THEN
+                           MOVE POSITION-NAME TO AUDIT-NEW-VALUE
+                           DISPLAY "position name updated"
+                       END-IF
+                   ELSE
+                       MOVE "SALARY" TO AUDIT-FIELD
+                       MOVE POSITION-SALARY TO SALHIST-OLD-SALARY
+                       MOVE POSITION-SALARY TO AUDIT-OLD-VALUE
                        MOVE TEMPSTR-B TO POSITION-SALARY
                        REWRITE POSITION-RECORD
-                       DISPLAY "position salary updated"
-               END-READ
-               CLOSE POSITION-FILE
-           ELSE
-               DISPLAY "invalid property name"
+                       IF FS-POSITION = "00" THEN
+                           MOVE POSITION-SALARY TO AUDIT-NEW-VALUE
+                           DISPLAY "position salary updated"
+                           PERFORM SALARY-HISTORY-WRITE
+                       END-IF
+                   END-IF
+                   IF FS-POSITION = "00" THEN
+                       MOVE "POSITION" TO AUDIT-FILE-NAME
+                       MOVE POSITION-ID TO AUDIT-KEY
+                       MOVE "REWRITE" TO AUDIT-ACTION
+                       PERFORM AUDIT-WRITE
+                   ELSE
+                       DISPLAY "position update failed"
+                   END-IF
+           END-READ
+           CLOSE POSITION-FILE.
+
+           SALARY-HISTORY-WRITE.
+           MOVE POSITION-ID TO SALHIST-POSITION-ID.
+           MOVE POSITION-SALARY TO SALHIST-NEW-SALARY.
+           PERFORM SET-TODAY-YMD.
+           MOVE TODAY-YMD TO SALHIST-EFFECTIVE-DATE.
+           OPEN EXTEND SALARY-HISTORY-FILE.
+           WRITE SALARY-HISTORY-RECORD.
+           IF FS-SALHIST NOT = "00" THEN
+               DISPLAY "warning: salary history entry not recorded"
            END-IF.
+           CLOSE SALARY-HISTORY-FILE.
+
+           SALARY-HISTORY-LIST.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "SALARY HISTORY".
+           DISPLAY " ".
+           DISPLAY "id:                " WITH NO ADVANCING.
+           ACCEPT POSITION-ID.
+           DISPLAY " ".
+           DISPLAY
+           "EFFECTIVE DATE | "
+           "OLD SALARY  | "
+           "NEW SALARY".
+           MOVE 0 TO COUNTER.
+           OPEN INPUT SALARY-HISTORY-FILE
+           PERFORM UNTIL FS-SALHIST NOT = '00'
+               READ SALARY-HISTORY-FILE
+                   AT END MOVE '99' TO FS-SALHIST
+               NOT AT END
+                   IF SALHIST-POSITION-ID = POSITION-ID THEN
+                       ADD 1 TO COUNTER
+                       DISPLAY
+                       SALHIST-EFFECTIVE-DATE " | "
+                       SALHIST-OLD-SALARY " | "
+                       SALHIST-NEW-SALARY
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SALARY-HISTORY-FILE.
+           DISPLAY " ".
+           DISPLAY "total raises: " COUNTER.
 
            POSITION-DELETE.
            DISPLAY "---------------------------------------------".
@@ -213,83 +475,753 @@
 
            DISPLAY "(1/2) id:          " WITH NO ADVANCING.
            ACCEPT POSITION-ID.
-           DISPLAY "(2/2) confirm? 'y':" WITH NO ADVANCING.
-           ACCEPT TEMPSTR-A.
 
-           IF TEMPSTR-A = "y" THEN
-               OPEN I-O POSITION-FILE
-               DELETE POSITION-FILE
-                   INVALID KEY DISPLAY 
-                   "position not found"
-                   NOT INVALID KEY DISPLAY 
-                   "position deleted successfully"
-               END-DELETE
-               CLOSE POSITION-FILE
+           MOVE 0 TO REF-COUNT.
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL FS-EMPLOYEE NOT = '00'
+               READ EMPLOYEE-FILE NEXT
+                   AT END MOVE '99' TO FS-EMPLOYEE
+               NOT AT END
+                   IF EMPLOYEE-POSITION = POSITION-ID
+                       AND EMPLOYEE-ACTIVE THEN
+                       ADD 1 TO REF-COUNT
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+
+           IF REF-COUNT > 0 THEN
+               DISPLAY " "
+               DISPLAY REF-COUNT " active employee(s) still assigned."
+               DISPLAY "reassign them before deleting the position."
            ELSE
-               DISPLAY "operation cancelled".
+               DISPLAY "(2/2) confirm? 'y':" WITH NO ADVANCING
+               ACCEPT TEMPSTR-A
+               IF TEMPSTR-A = "y" THEN
+                   OPEN I-O POSITION-FILE
+                   READ POSITION-FILE KEY IS POSITION-ID
+                       INVALID KEY
+                           DISPLAY "position not found"
+                       NOT INVALID KEY
+                           MOVE "POSITION" TO AUDIT-FILE-NAME
+                           MOVE POSITION-ID TO AUDIT-KEY
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           MOVE "ALL" TO AUDIT-FIELD
+                           MOVE POSITION-NAME TO AUDIT-OLD-VALUE
+                           MOVE SPACES TO AUDIT-NEW-VALUE
+                           DELETE POSITION-FILE
+                           IF FS-POSITION = "00" THEN
+                               PERFORM AUDIT-WRITE
+                               DISPLAY "position deleted successfully"
+                           ELSE
+                               DISPLAY "position delete failed"
+                           END-IF
+                   END-READ
+                   CLOSE POSITION-FILE
+               ELSE
+                   DISPLAY "operation cancelled"
+               END-IF
+           END-IF.
+
+           POSITION-EXPORT.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "EXPORT POSITIONS TO CSV".
+           DISPLAY " ".
+
+           MOVE 0 TO COUNTER.
+           OPEN INPUT POSITION-FILE
+           OPEN OUTPUT POSITION-EXPORT-FILE
+           PERFORM UNTIL FS-POSITION NOT = '00'
+               READ POSITION-FILE NEXT
+                   AT END MOVE '99' TO FS-POSITION
+               NOT AT END
+                   ADD 1 TO COUNTER
+                   MOVE SPACES TO POSITION-EXPORT-RECORD
+                   STRING
+                       FUNCTION TRIM(POSITION-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(POSITION-NAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       POSITION-SALARY DELIMITED BY SIZE
+                       INTO POSITION-EXPORT-RECORD
+                   END-STRING
+                   WRITE POSITION-EXPORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE POSITION-FILE
+           CLOSE POSITION-EXPORT-FILE.
+           DISPLAY "exported " COUNTER " position(s) to position.csv".
        PROCEDURE-EMPLOYEE.
            DISPLAY "---------------------------------------------".
            DISPLAY "EMPLOYEE MANAGEMENT OVERVIEW".
            DISPLAY " ".
-           DISPLAY "[emp list]         list all the employees".
+           DISPLAY "[emp list]         list all active employees".
+           DISPLAY "[emp list all]     list employees incl. terminated".
            DISPLAY "[emp add]          add a new employee".
+           DISPLAY "[emp find]         find an employee by ic".
+           DISPLAY "[emp terminate]    terminate an employee".
+           DISPLAY "[emp export]       export employees to csv".
 
            EMPLOYEE-ADD.
            DISPLAY "---------------------------------------------".
            DISPLAY "ADD A NEW EMPLOYEE".
            DISPLAY " ".
-           DISPLAY "(1/3) ic:          " WITH NO ADVANCING.
-           ACCEPT EMPLOYEE-IC.
+           SET INPUT-INVALID TO TRUE.
+           PERFORM PROMPT-EMPLOYEE-IC UNTIL INPUT-VALID.
            DISPLAY "(2/3) name:        " WITH NO ADVANCING.
            ACCEPT EMPLOYEE-NAME.
            DISPLAY "(3/3) position:    " WITH NO ADVANCING.
            ACCEPT EMPLOYEE-POSITION.
 
+           PERFORM EMPLOYEE-ADD-COMMIT.
+
+           PROMPT-EMPLOYEE-IC.
+           DISPLAY "(1/3) ic:          " WITH NO ADVANCING.
+           ACCEPT EMPLOYEE-IC.
+           PERFORM VALIDATE-EMPLOYEE-IC.
+           IF INPUT-INVALID THEN
+               DISPLAY "invalid ic - expected format NNNNNN-NN-NNNN".
+
+      *    assumes EMPLOYEE-IC, EMPLOYEE-NAME and EMPLOYEE-POSITION
+      *    have already been accepted and validated.
+           EMPLOYEE-ADD-COMMIT.
            OPEN I-O POSITION-FILE.
            MOVE EMPLOYEE-POSITION TO POSITION-ID.
            READ POSITION-FILE KEY IS POSITION-ID
                INVALID KEY
                    DISPLAY "invalid position id"
                NOT INVALID KEY
+                   MOVE "A" TO EMPLOYEE-STATUS
+                   MOVE SPACES TO EMPLOYEE-TERM-DATE
                    OPEN I-O EMPLOYEE-FILE
                    WRITE EMPLOYEE-RECORD
+                   IF FS-EMPLOYEE = "00" THEN
+                       MOVE "EMPLOYEE" TO AUDIT-FILE-NAME
+                       MOVE EMPLOYEE-IC TO AUDIT-KEY
+                       MOVE "WRITE" TO AUDIT-ACTION
+                       MOVE "ALL" TO AUDIT-FIELD
+                       MOVE SPACES TO AUDIT-OLD-VALUE
+                       MOVE EMPLOYEE-NAME TO AUDIT-NEW-VALUE
+                       PERFORM AUDIT-WRITE
+                       DISPLAY "employee added successfully."
+                   ELSE
+                       DISPLAY "employee add failed - ic already in use"
+                   END-IF
                    CLOSE EMPLOYEE-FILE
-                   DISPLAY "employee added successfully."
            END-READ.
            CLOSE POSITION-FILE.
 
+           EMPLOYEE-FIND.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "FIND AN EMPLOYEE".
+           DISPLAY " ".
+           DISPLAY "ic:                " WITH NO ADVANCING.
+           ACCEPT EMPLOYEE-IC.
+
+           OPEN INPUT EMPLOYEE-FILE
+           READ EMPLOYEE-FILE KEY IS EMPLOYEE-IC
+               INVALID KEY
+                   DISPLAY "employee not found"
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "ic:       " EMPLOYEE-IC
+                   DISPLAY "name:     " EMPLOYEE-NAME
+                   DISPLAY "position: " EMPLOYEE-POSITION
+                   IF EMPLOYEE-ACTIVE THEN
+                       DISPLAY "status:   active"
+                   ELSE
+                       DISPLAY "status:   term. " EMPLOYEE-TERM-DATE
+                   END-IF
+           END-READ
+           CLOSE EMPLOYEE-FILE.
+
+           EMPLOYEE-TERMINATE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TERMINATE AN EMPLOYEE".
+           DISPLAY " ".
+           DISPLAY "(1/2) ic:          " WITH NO ADVANCING.
+           ACCEPT EMPLOYEE-IC.
+           DISPLAY "(2/2) confirm? 'y':" WITH NO ADVANCING.
+           ACCEPT TEMPSTR-A.
+
+           IF TEMPSTR-A = "y" THEN
+               OPEN I-O EMPLOYEE-FILE
+               READ EMPLOYEE-FILE KEY IS EMPLOYEE-IC
+                   INVALID KEY
+                       DISPLAY "invalid employee ic"
+                   NOT INVALID KEY
+                       IF EMPLOYEE-TERMINATED THEN
+                           DISPLAY "employee is already terminated"
+                       ELSE
+                           MOVE "T" TO EMPLOYEE-STATUS
+                           PERFORM SET-TODAY-YMD
+                           MOVE TODAY-YMD TO EMPLOYEE-TERM-DATE
+                           REWRITE EMPLOYEE-RECORD
+                           IF FS-EMPLOYEE = "00" THEN
+                               MOVE "EMPLOYEE" TO AUDIT-FILE-NAME
+                               MOVE EMPLOYEE-IC TO AUDIT-KEY
+                               MOVE "REWRITE" TO AUDIT-ACTION
+                               MOVE "STATUS" TO AUDIT-FIELD
+                               MOVE "A" TO AUDIT-OLD-VALUE
+                               MOVE "T" TO AUDIT-NEW-VALUE
+                               PERFORM AUDIT-WRITE
+                               DISPLAY "employee terminated ok"
+                           ELSE
+                               DISPLAY "employee termination failed"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE EMPLOYEE-FILE
+           ELSE
+               DISPLAY "operation cancelled".
+
            EMPLOYEE-LIST.
+           MOVE "N" TO INCLUDE-TERMINATED.
+           PERFORM EMPLOYEE-LIST-SCAN.
+
+           EMPLOYEE-LIST-ALL.
+           MOVE "Y" TO INCLUDE-TERMINATED.
+           PERFORM EMPLOYEE-LIST-SCAN.
+
+           EMPLOYEE-LIST-SCAN.
            DISPLAY "---------------------------------------------".
            DISPLAY "LIST ALL EMPLOYEES".
            DISPLAY " ".
 
-           DISPLAY 
+           DISPLAY
            "NUM   | "
            "ID               | "
            "NAME                             | "
-           "POSITION".
+           "POSITION   | "
+           "STATUS".
            DISPLAY
            "------|"
            "------------------|"
            "----------------------------------|"
+           "------------|"
            "-----------"
            MOVE 0 TO COUNTER.
            OPEN INPUT EMPLOYEE-FILE
            PERFORM UNTIL FS-EMPLOYEE NOT = '00'
                READ EMPLOYEE-FILE NEXT
                    AT END MOVE '99'TO FS-EMPLOYEE
+               NOT AT END
+                   IF EMPLOYEE-ACTIVE OR INCLUDE-TERMINATED = "Y" THEN
+                       ADD 1 TO COUNTER
+                       DISPLAY
+                       COUNTER " | "
+                       EMPLOYEE-IC " | "
+                       EMPLOYEE-NAME " | "
+                       EMPLOYEE-POSITION " | "
+                       EMPLOYEE-STATUS
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+           DISPLAY " ".
+           DISPLAY "total: " COUNTER.
+
+           EMPLOYEE-EXPORT.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "EXPORT EMPLOYEES TO CSV".
+           DISPLAY " ".
+
+           MOVE 0 TO COUNTER.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT EMPLOYEE-EXPORT-FILE
+           PERFORM UNTIL FS-EMPLOYEE NOT = '00'
+               READ EMPLOYEE-FILE NEXT
+                   AT END MOVE '99' TO FS-EMPLOYEE
+               NOT AT END
+                   IF EMPLOYEE-ACTIVE THEN
+                       ADD 1 TO COUNTER
+                       MOVE SPACES TO EMPLOYEE-EXPORT-RECORD
+                       STRING
+                           FUNCTION TRIM(EMPLOYEE-IC) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(EMPLOYEE-NAME)
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(EMPLOYEE-POSITION)
+                               DELIMITED BY SIZE
+                           INTO EMPLOYEE-EXPORT-RECORD
+                       END-STRING
+                       WRITE EMPLOYEE-EXPORT-RECORD
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-EXPORT-FILE.
+           DISPLAY "exported " COUNTER " employee(s) to employee.csv".
+       PROCEDURE-DEPARTMENT.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "DEPARTMENT MANAGEMENT OVERVIEW".
+           DISPLAY " ".
+           DISPLAY "[dept list]        list all departments".
+           DISPLAY "[dept add]         add a new department".
+           DISPLAY "[dept edit]        edit a department".
+           DISPLAY "[dept delete]      delete a department".
+           DISPLAY "[dept headcount]   headcount report".
+
+           DEPARTMENT-ADD.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "ADD A NEW DEPARTMENT".
+           DISPLAY " ".
+           DISPLAY "(1/3) id:          " WITH NO ADVANCING.
+           ACCEPT DEPARTMENT-ID.
+           DISPLAY "(2/3) name:        " WITH NO ADVANCING.
+           ACCEPT DEPARTMENT-NAME.
+           DISPLAY "(3/3) manager ic:  " WITH NO ADVANCING.
+           ACCEPT DEPARTMENT-MANAGER-IC.
+
+           OPEN I-O DEPARTMENT-FILE.
+           WRITE DEPARTMENT-RECORD.
+           IF FS-DEPARTMENT = "00" THEN
+               MOVE "DEPARTMENT" TO AUDIT-FILE-NAME
+               MOVE DEPARTMENT-ID TO AUDIT-KEY
+               MOVE "WRITE" TO AUDIT-ACTION
+               MOVE "ALL" TO AUDIT-FIELD
+               MOVE SPACES TO AUDIT-OLD-VALUE
+               MOVE DEPARTMENT-NAME TO AUDIT-NEW-VALUE
+               PERFORM AUDIT-WRITE
+               DISPLAY " "
+               DISPLAY "department added successfully."
+           ELSE
+               DISPLAY "department add failed - id already in use"
+           END-IF.
+           CLOSE DEPARTMENT-FILE.
+
+           DEPARTMENT-LIST.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "LIST ALL DEPARTMENTS".
+           DISPLAY " ".
+
+           DISPLAY
+           "NUM   | "
+           "ID         | "
+           "NAME                 | "
+           "MANAGER IC".
+           DISPLAY
+           "------|"
+           "------------|"
+           "----------------------|"
+           "------------------"
+           MOVE 0 TO COUNTER.
+           OPEN INPUT DEPARTMENT-FILE
+           PERFORM UNTIL FS-DEPARTMENT NOT = '00'
+               READ DEPARTMENT-FILE NEXT
+                   AT END MOVE '99' TO FS-DEPARTMENT
                NOT AT END
                    ADD 1 TO COUNTER
                    DISPLAY
                    COUNTER " | "
-                   EMPLOYEE-IC " | "
-                   EMPLOYEE-NAME " | "
-                   EMPLOYEE-POSITION
+                   DEPARTMENT-ID " | "
+                   DEPARTMENT-NAME " | "
+                   DEPARTMENT-MANAGER-IC
+               END-READ
+           END-PERFORM
+           CLOSE DEPARTMENT-FILE.
+           DISPLAY " ".
+           DISPLAY "total: " COUNTER.
+
+           DEPARTMENT-EDIT.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "EDIT A DEPARTMENT".
+           DISPLAY " ".
+           DISPLAY "properties:".
+           DISPLAY "[name]             name of the department".
+           DISPLAY "[manager]          manager ic of the department".
+           DISPLAY " ".
+
+           DISPLAY "(1/3) id:          " WITH NO ADVANCING.
+           ACCEPT DEPARTMENT-ID.
+           DISPLAY "(2/3) property:    " WITH NO ADVANCING.
+           ACCEPT TEMPSTR-A.
+           DISPLAY "(3/3) new value:   " WITH NO ADVANCING.
+           ACCEPT TEMPSTR-B.
+
+           IF TEMPSTR-A = "name" THEN
+               OPEN I-O DEPARTMENT-FILE
+               READ DEPARTMENT-FILE KEY IS DEPARTMENT-ID
+                   INVALID KEY
+                       DISPLAY "invalid department id"
+                   NOT INVALID KEY
+                       MOVE DEPARTMENT-NAME TO AUDIT-OLD-VALUE
+                       MOVE TEMPSTR-B TO DEPARTMENT-NAME
+                       REWRITE DEPARTMENT-RECORD
+                       IF FS-DEPARTMENT = "00" THEN
+                           MOVE DEPARTMENT-NAME TO AUDIT-NEW-VALUE
+                           MOVE "NAME" TO AUDIT-FIELD
+                           PERFORM DEPARTMENT-EDIT-AUDIT
+                           DISPLAY "department name updated"
+                       ELSE
+                           DISPLAY "department update failed"
+                       END-IF
+               END-READ
+               CLOSE DEPARTMENT-FILE
+           ELSE IF TEMPSTR-A = "manager" THEN
+               OPEN I-O DEPARTMENT-FILE
+               READ DEPARTMENT-FILE KEY IS DEPARTMENT-ID
+                   INVALID KEY
+                       DISPLAY "invalid department id"
+                   NOT INVALID KEY
+                       MOVE DEPARTMENT-MANAGER-IC TO AUDIT-OLD-VALUE
+                       MOVE TEMPSTR-B TO DEPARTMENT-MANAGER-IC
+                       REWRITE DEPARTMENT-RECORD
+                       IF FS-DEPARTMENT = "00" THEN
+                           MOVE DEPARTMENT-MANAGER-IC TO AUDIT-NEW-VALUE
+                           MOVE "MANAGER" TO AUDIT-FIELD
+                           PERFORM DEPARTMENT-EDIT-AUDIT
+                           DISPLAY "department manager updated"
+                       ELSE
+                           DISPLAY "department update failed"
+                       END-IF
+               END-READ
+               CLOSE DEPARTMENT-FILE
+           ELSE
+               DISPLAY "invalid property name"
+           END-IF.
+
+           DEPARTMENT-EDIT-AUDIT.
+           MOVE "DEPARTMENT" TO AUDIT-FILE-NAME.
+           MOVE DEPARTMENT-ID TO AUDIT-KEY.
+           MOVE "REWRITE" TO AUDIT-ACTION.
+           PERFORM AUDIT-WRITE.
+
+           DEPARTMENT-DELETE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "DELETE A DEPARTMENT".
+           DISPLAY " ".
+
+           DISPLAY "(1/2) id:          " WITH NO ADVANCING.
+           ACCEPT DEPARTMENT-ID.
+
+           MOVE 0 TO REF-COUNT.
+           OPEN INPUT POSITION-FILE
+           PERFORM UNTIL FS-POSITION NOT = '00'
+               READ POSITION-FILE NEXT
+                   AT END MOVE '99' TO FS-POSITION
+               NOT AT END
+                   IF POSITION-DEPARTMENT = DEPARTMENT-ID THEN
+                       ADD 1 TO REF-COUNT
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE POSITION-FILE.
+
+           IF REF-COUNT > 0 THEN
+               DISPLAY " "
+               DISPLAY REF-COUNT " position(s) still in department."
+               DISPLAY "reassign them before deleting the department."
+           ELSE
+               DISPLAY "(2/2) confirm? 'y':" WITH NO ADVANCING
+               ACCEPT TEMPSTR-A
+               IF TEMPSTR-A = "y" THEN
+                   OPEN I-O DEPARTMENT-FILE
+                   READ DEPARTMENT-FILE KEY IS DEPARTMENT-ID
+                       INVALID KEY
+                           DISPLAY "department not found"
+                       NOT INVALID KEY
+                           MOVE "DEPARTMENT" TO AUDIT-FILE-NAME
+                           MOVE DEPARTMENT-ID TO AUDIT-KEY
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           MOVE "ALL" TO AUDIT-FIELD
+                           MOVE DEPARTMENT-NAME TO AUDIT-OLD-VALUE
+                           MOVE SPACES TO AUDIT-NEW-VALUE
+                           DELETE DEPARTMENT-FILE
+                           IF FS-DEPARTMENT = "00" THEN
+                               PERFORM AUDIT-WRITE
+                               DISPLAY "department deleted successfully"
+                           ELSE
+                               DISPLAY "department delete failed"
+                           END-IF
+                   END-READ
+                   CLOSE DEPARTMENT-FILE
+               ELSE
+                   DISPLAY "operation cancelled"
+               END-IF
+           END-IF.
+
+           DEPARTMENT-HEADCOUNT.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "HEADCOUNT BY DEPARTMENT".
+           DISPLAY " ".
+           DISPLAY
+           "DEPARTMENT            | "
+           "FILLED  | "
+           "UNFILLED".
+           DISPLAY
+           "-----------------------|"
+           "---------|"
+           "---------"
+           OPEN INPUT DEPARTMENT-FILE
+           PERFORM UNTIL FS-DEPARTMENT NOT = '00'
+               READ DEPARTMENT-FILE NEXT
+                   AT END MOVE '99' TO FS-DEPARTMENT
+               NOT AT END
+                   PERFORM DEPARTMENT-HEADCOUNT-ROW
+               END-READ
+           END-PERFORM
+           CLOSE DEPARTMENT-FILE.
+
+      *    assumes DEPARTMENT-ID/DEPARTMENT-NAME hold the department
+      *    currently being reported on.
+           DEPARTMENT-HEADCOUNT-ROW.
+           MOVE 0 TO FILLED-COUNT.
+           MOVE 0 TO UNFILLED-COUNT.
+           OPEN INPUT POSITION-FILE
+           PERFORM UNTIL FS-POSITION NOT = '00'
+               READ POSITION-FILE NEXT
+                   AT END MOVE '99' TO FS-POSITION
+               NOT AT END
+                   IF POSITION-DEPARTMENT = DEPARTMENT-ID THEN
+                       PERFORM DEPARTMENT-HEADCOUNT-POSITION
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE POSITION-FILE.
+           DISPLAY
+           DEPARTMENT-NAME " | "
+           FILLED-COUNT " | "
+           UNFILLED-COUNT.
+
+      *    assumes POSITION-ID holds the position currently being
+      *    checked for an assigned, active employee.
+           DEPARTMENT-HEADCOUNT-POSITION.
+           MOVE 0 TO REF-COUNT.
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL FS-EMPLOYEE NOT = '00'
+               READ EMPLOYEE-FILE NEXT
+                   AT END MOVE '99' TO FS-EMPLOYEE
+               NOT AT END
+                   IF EMPLOYEE-POSITION = POSITION-ID
+                       AND EMPLOYEE-ACTIVE THEN
+                       ADD 1 TO REF-COUNT
+                   END-IF
                END-READ
            END-PERFORM
            CLOSE EMPLOYEE-FILE.
+           IF REF-COUNT > 0 THEN
+               ADD 1 TO FILLED-COUNT
+           ELSE
+               ADD 1 TO UNFILLED-COUNT.
+       PAYROLL-REGISTER.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "PAYROLL REGISTER".
+           DISPLAY " ".
+           DISPLAY
+           "NUM   | "
+           "IC               | "
+           "NAME                             | "
+           "POSITION              | "
+           "SALARY".
+           DISPLAY
+           "------|"
+           "------------------|"
+           "----------------------------------|"
+           "-----------------------|"
+           "------------"
+           MOVE 0 TO COUNTER.
+           MOVE 0 TO TOTAL-SALARY-COST.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN INPUT POSITION-FILE
+           PERFORM UNTIL FS-EMPLOYEE NOT = '00'
+               READ EMPLOYEE-FILE NEXT
+                   AT END MOVE '99' TO FS-EMPLOYEE
+               NOT AT END
+                   IF EMPLOYEE-ACTIVE THEN
+                       MOVE EMPLOYEE-POSITION TO POSITION-ID
+                       READ POSITION-FILE KEY IS POSITION-ID
+                           INVALID KEY
+                               DISPLAY
+                               EMPLOYEE-IC " | "
+                               EMPLOYEE-NAME " | position not found"
+                           NOT INVALID KEY
+                               ADD 1 TO COUNTER
+                               ADD POSITION-SALARY TO TOTAL-SALARY-COST
+                               DISPLAY
+                               COUNTER " | "
+                               EMPLOYEE-IC " | "
+                               EMPLOYEE-NAME " | "
+                               POSITION-NAME " | "
+                               POSITION-SALARY
+                       END-READ
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           CLOSE POSITION-FILE.
+           DISPLAY " ".
+           DISPLAY "employees on payroll:    " COUNTER.
+           DISPLAY "grand total salary cost: " TOTAL-SALARY-COST.
+       AUDIT-LIST.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "AUDIT TRAIL".
+           DISPLAY " ".
+           DISPLAY
+           "TIMESTAMP             | "
+           "FILE       | "
+           "KEY               | "
+           "ACTION  | "
+           "FIELD     | "
+           "OLD VALUE             | "
+           "NEW VALUE".
+           MOVE 0 TO COUNTER.
+           OPEN INPUT AUDIT-FILE
+           PERFORM UNTIL FS-AUDIT NOT = '00'
+               READ AUDIT-FILE
+                   AT END MOVE '99' TO FS-AUDIT
+               NOT AT END
+                   ADD 1 TO COUNTER
+                   DISPLAY
+                   AUDIT-TIMESTAMP " | "
+                   AUDIT-FILE-NAME " | "
+                   AUDIT-KEY " | "
+                   AUDIT-ACTION " | "
+                   AUDIT-FIELD " | "
+                   AUDIT-OLD-VALUE " | "
+                   AUDIT-NEW-VALUE
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE.
            DISPLAY " ".
            DISPLAY "total: " COUNTER.
+
+      *    assumes AUDIT-FILE-NAME, AUDIT-KEY, AUDIT-ACTION,
+      *    AUDIT-FIELD, AUDIT-OLD-VALUE and AUDIT-NEW-VALUE have
+      *    already been populated by the caller.
+       AUDIT-WRITE.
+           PERFORM SET-TODAY-STAMP.
+           MOVE TODAY-DATE TO AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           IF FS-AUDIT NOT = "00" THEN
+               DISPLAY "warning: audit entry not recorded"
+           END-IF.
+           CLOSE AUDIT-FILE.
+
+       SET-TODAY-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO TODAY-DATE.
+
+       SET-TODAY-YMD.
+           PERFORM SET-TODAY-STAMP.
+           STRING
+               TODAY-DATE(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               TODAY-DATE(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               TODAY-DATE(7:2) DELIMITED BY SIZE
+               INTO TODAY-YMD
+           END-STRING.
+
+      *    SALARY-CHECK is a fixed-width alphanumeric buffer, so a
+      *    short value like "50000" is space-padded on the right and
+      *    fails IS NUMERIC outright - trim before testing/converting.
+       VALIDATE-SALARY.
+           IF FUNCTION TRIM(SALARY-CHECK) IS NUMERIC THEN
+               MOVE FUNCTION NUMVAL(SALARY-CHECK) TO SALARY-NUM
+               IF SALARY-NUM > 0 THEN
+                   SET INPUT-VALID TO TRUE
+               ELSE
+                   SET INPUT-INVALID TO TRUE
+               END-IF
+           ELSE
+               SET INPUT-INVALID TO TRUE
+           END-IF.
+
+      *    checks EMPLOYEE-IC against the NNNNNN-NN-NNNN ic format.
+       VALIDATE-EMPLOYEE-IC.
+           IF EMPLOYEE-IC(7:1) = "-" AND EMPLOYEE-IC(10:1) = "-"
+               AND EMPLOYEE-IC(1:6) IS NUMERIC
+               AND EMPLOYEE-IC(8:2) IS NUMERIC
+               AND EMPLOYEE-IC(11:4) IS NUMERIC
+               AND EMPLOYEE-IC(15:2) = SPACES THEN
+               SET INPUT-VALID TO TRUE
+           ELSE
+               SET INPUT-INVALID TO TRUE
+           END-IF.
+
+       PROCEDURE-BATCH.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "BATCH TRANSACTION RUN".
+           DISPLAY " ".
+           MOVE 0 TO COUNTER.
+           OPEN INPUT CONTROL-FILE
+           IF FS-CONTROL NOT = "00" THEN
+               DISPLAY "batch: unable to open 'batchin' - aborting run"
+           ELSE
+               PERFORM UNTIL FS-CONTROL NOT = '00'
+                   READ CONTROL-FILE
+                       AT END MOVE '99' TO FS-CONTROL
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       PERFORM BATCH-DISPATCH
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+               DISPLAY " "
+               DISPLAY "batch run complete - " COUNTER " card(s) read."
+           END-IF.
+
+      *    each card in 'batchin' is pipe-delimited:
+      *    POSADD|id|name|department|salary
+      *    POSEDIT|id|property|value
+      *    EMPADD|ic|name|position
+           BATCH-DISPATCH.
+           UNSTRING CONTROL-RECORD DELIMITED BY "|"
+               INTO BATCH-COMMAND BATCH-F1 BATCH-F2
+                    BATCH-F3 BATCH-F4 BATCH-F5
+           END-UNSTRING.
+
+           IF BATCH-COMMAND = "POSADD" THEN
+               PERFORM BATCH-POSITION-ADD
+           ELSE IF BATCH-COMMAND = "POSEDIT" THEN
+               PERFORM BATCH-POSITION-EDIT
+           ELSE IF BATCH-COMMAND = "EMPADD" THEN
+               PERFORM BATCH-EMPLOYEE-ADD
+           ELSE
+               DISPLAY "batch: unrecognised transaction '" BATCH-COMMAND
+                   "'"
+           END-IF.
+
+           BATCH-POSITION-ADD.
+           MOVE BATCH-F1 TO POSITION-ID.
+           MOVE BATCH-F2 TO POSITION-NAME.
+           MOVE BATCH-F3 TO POSITION-DEPARTMENT.
+           MOVE BATCH-F4 TO SALARY-CHECK.
+           PERFORM VALIDATE-SALARY.
+           IF INPUT-VALID THEN
+               MOVE SALARY-NUM TO POSITION-SALARY
+               PERFORM POSITION-ADD-COMMIT
+           ELSE
+               DISPLAY "batch: invalid salary on POSADD " POSITION-ID.
+
+           BATCH-POSITION-EDIT.
+           MOVE BATCH-F1 TO POSITION-ID.
+           MOVE BATCH-F2 TO TEMPSTR-A.
+           MOVE BATCH-F3 TO TEMPSTR-B.
+           IF TEMPSTR-A = "name" THEN
+               PERFORM POSITION-EDIT-COMMIT
+           ELSE IF TEMPSTR-A = "salary" THEN
+               MOVE TEMPSTR-B TO SALARY-CHECK
+               PERFORM VALIDATE-SALARY
+               IF INPUT-VALID THEN
+                   PERFORM POSITION-EDIT-COMMIT
+               ELSE
+                   DISPLAY "batch: bad salary on POSEDIT " POSITION-ID
+               END-IF
+           ELSE
+               DISPLAY "batch: bad property on POSEDIT " POSITION-ID.
+
+           BATCH-EMPLOYEE-ADD.
+           MOVE BATCH-F1 TO EMPLOYEE-IC.
+           MOVE BATCH-F2 TO EMPLOYEE-NAME.
+           MOVE BATCH-F3 TO EMPLOYEE-POSITION.
+           PERFORM VALIDATE-EMPLOYEE-IC.
+           IF INPUT-VALID THEN
+               PERFORM EMPLOYEE-ADD-COMMIT
+           ELSE
+               DISPLAY "batch: invalid ic on EMPADD " EMPLOYEE-IC.
        PROCEDURE-MAIN.
            PERFORM CLI-HANDLER UNTIL CLI-INPUT = "exit".
            STOP RUN.
